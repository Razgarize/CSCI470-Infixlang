@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    GUESSLOG.CPY
+      *    RECORD LAYOUT FOR THE GUESS-LOG AUDIT TRAIL. ONE RECORD IS
+      *    APPENDED FOR EVERY GUESS SO A DISPUTED GAME CAN BE REPLAYED.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *****************************************************************
+       01  GUESS-LOG-RECORD.
+           05  LOG-PLAYER-ID           PIC X(10).
+           05  LOG-GUESS                PIC 999.
+           05  LOG-MSG-RESP             PIC X(8).
+           05  LOG-TIMESTAMP            PIC 9(09).
