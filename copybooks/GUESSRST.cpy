@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    GUESSRST.CPY
+      *    ONE ENTRY IN THE TOURNAMENT ROSTER - A PLAYER ID AND NAME,
+      *    READ IN ORDER DURING MULTI-PLAYER TOURNAMENT MODE.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *****************************************************************
+       01  ROSTER-RECORD.
+           05  RST-PLAYER-ID           PIC X(10).
+           05  RST-PLAYER-NAME         PIC X(20).
