@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    GUESSBIN.CPY
+      *    ONE PRE-SUPPLIED GUESS FOR AN UNATTENDED BATCH RUN OF THE
+      *    GUESSING GAME.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *****************************************************************
+       01  BATCH-INPUT-RECORD.
+           05  BI-PLAYER-ID            PIC X(10).
+           05  BI-SECRET               PIC 999.
+           05  BI-GUESS                PIC 999.
