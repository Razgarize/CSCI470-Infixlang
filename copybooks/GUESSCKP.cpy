@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    GUESSCKP.CPY
+      *    RECORD LAYOUT FOR THE GUESS-CHECKPOINT FILE. ONE RECORD IS
+      *    KEPT PER PLAYER WHILE A GAME IS IN FLIGHT SO THE SESSION
+      *    CAN BE RESUMED IF THE TERMINAL DROPS OR THE JOB ABENDS.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *    2026-08-09 RAZ  ADDED CKP-UNIX-TIME SO A RESUMED GAME KEEPS
+      *                    THE SESSION'S ORIGINAL START TIME INSTEAD OF
+      *                    LOSING IT ACROSS A RESUME. WRAPPED THE GUESS
+      *                    HISTORY IN ITS OWN GROUP (CKP-HISTORY-GROUP)
+      *                    SO IT MOVES AS A WHOLE TABLE, NOT ONE ENTRY.
+      *****************************************************************
+       01  GUESS-CHECKPOINT-RECORD.
+           05  CKP-PLAYER-ID           PIC X(10).
+           05  CKP-SECRET              PIC 999.
+           05  CKP-DIFFICULTY-MAX      PIC 999.
+           05  CKP-GUESS-COUNT         PIC 999.
+           05  CKP-PREVIOUS-GUESS      PIC 999.
+           05  CKP-UNIX-TIME           PIC 9(09).
+           05  CKP-HISTORY-GROUP.
+               10  CKP-HIST-ENTRY      PIC 999 OCCURS 50 TIMES.
