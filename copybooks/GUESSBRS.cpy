@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    GUESSBRS.CPY
+      *    TWO KINDS OF RECORD SHARE THIS LAYOUT, TOLD APART BY WHICH
+      *    FIELDS ARE NON-BLANK:
+      *      - A PER-GUESS DETAIL RECORD (BR-GUESS/BR-MSG-RESP SET,
+      *        BR-GUESS-COUNT/BR-OUTCOME BLANK) SHOWING THE RESULT OF
+      *        RUNNING ONE PRE-SUPPLIED GUESS THROUGH THE SAME LOW/
+      *        HIGH/CORRECT COMPARISON GUESSING.COB USES.
+      *      - A SESSION SUMMARY RECORD (BR-GUESS-COUNT/BR-OUTCOME
+      *        SET, BR-GUESS/BR-MSG-RESP BLANK) WRITTEN ONCE THE
+      *        SESSION ENDS IN WON OR EXHAUSTED.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *    2026-08-09 RAZ  ADDED BR-GUESS AND BR-MSG-RESP SO EACH
+      *                    GUESS'S LOW/HIGH/CORRECT RESULT IS ON FILE,
+      *                    NOT JUST THE SESSION'S FINAL OUTCOME.
+      *****************************************************************
+       01  BATCH-RESULT-RECORD.
+           05  BR-PLAYER-ID            PIC X(10).
+           05  BR-GUESS-COUNT          PIC 999.
+           05  BR-OUTCOME              PIC X(9).
+           05  BR-GUESS                PIC 999.
+           05  BR-MSG-RESP             PIC X(8).
