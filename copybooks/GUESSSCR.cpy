@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    GUESSSCR.CPY
+      *    RECORD LAYOUT FOR THE GUESS-SCORES HISTORY FILE.
+      *    ONE RECORD IS WRITTEN PER COMPLETED GAME SO WE CAN TELL
+      *    WHO PLAYED, WHEN, AND HOW MANY GUESSES IT TOOK THEM.
+      *
+      *    MODIFICATION HISTORY
+      *    2026-08-09 RAZ  INITIAL VERSION.
+      *****************************************************************
+       01  GUESS-SCORE-RECORD.
+           05  GS-KEY.
+               10  GS-PLAYER-ID        PIC X(10).
+               10  GS-DATE             PIC X(08).
+               10  GS-UNIX-TIME        PIC 9(09).
+           05  GS-GUESS-COUNT          PIC 999.
