@@ -0,0 +1,149 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GUESSBAT.
+000030 AUTHOR.        D. RAZGARIZE.
+000040 INSTALLATION.  CSCI470 GAME LAB.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    2026-08-09 RAZ  INITIAL VERSION - RUNS A SERIES OF
+000100*                    PRE-SUPPLIED GUESSES THROUGH THE SAME
+000110*                    LOW/HIGH/CORRECT COMPARISON GUESSING USES,
+000120*                    FOR UNATTENDED OVERNIGHT REGRESSION RUNS.
+000130*    2026-08-09 RAZ  EACH GUESS NOW ALSO RUNS THROUGH THE LOW/
+000135*                    HIGH/CORRECT COMPARISON ITSELF, NOT JUST
+000136*                    THE FINAL WON/EXHAUSTED OUTCOME, AND WRITES
+000137*                    A DETAIL RECORD SO THE COMPARISON CAN BE
+000138*                    VERIFIED AGAINST THE INTERACTIVE PATH.
+000139*****************************************************************
+000140
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT GUESS-INPUT-FILE ASSIGN TO "GUESSIN"
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS IS BI-FILE-STATUS.
+000210
+000220     SELECT GUESS-RESULTS-FILE ASSIGN TO "GUESSOUT"
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS BR-FILE-STATUS.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  GUESS-INPUT-FILE.
+000290 COPY GUESSBIN.
+000330
+000340 FD  GUESS-RESULTS-FILE.
+000350 COPY GUESSBRS.
+000390
+000400 WORKING-STORAGE SECTION.
+000410 01  GUESS               PIC 999.
+000420 01  SECRET              PIC 999.
+000430 01  GUESS-COUNT         PIC 999 VALUE 0.
+000440 01  CURRENT-PLAYER      PIC X(10) VALUE SPACES.
+000445 01  MSG-RESP            PIC X(8).
+000450 01  BI-FILE-STATUS      PIC XX.
+000460     88 BI-STATUS-OK         VALUE "00".
+000470     88 BI-STATUS-EOF        VALUE "10".
+000480 01  BR-FILE-STATUS      PIC XX.
+000485     88 BR-STATUS-OK         VALUE "00".
+000490
+000500 PROCEDURE DIVISION.
+000510 0000-MAINLINE.
+000520     OPEN INPUT GUESS-INPUT-FILE.
+000522     IF NOT BI-STATUS-OK
+000524         DISPLAY "NO GUESSES INPUT FILE FOUND - NOTHING TO RUN"
+000526         CLOSE GUESS-INPUT-FILE
+000528         STOP RUN
+000530     END-IF.
+000532     OPEN OUTPUT GUESS-RESULTS-FILE.
+000534     IF NOT BR-STATUS-OK
+000536         DISPLAY "ERROR OPENING GUESS-RESULTS-FILE - STATUS "
+000538             BR-FILE-STATUS
+000540         STOP RUN
+000542     END-IF.
+000544     PERFORM 1000-READ-INPUT.
+000550     PERFORM 2000-PROCESS-RECORD UNTIL BI-STATUS-EOF.
+000560     IF GUESS-COUNT > 0
+000570         MOVE "EXHAUSTED" TO BR-OUTCOME
+000580         PERFORM 3000-WRITE-RESULT
+000590     END-IF.
+000600     CLOSE GUESS-INPUT-FILE.
+000610     CLOSE GUESS-RESULTS-FILE.
+000620     STOP RUN.
+000630
+000640*****************************************************************
+000650*    1000-READ-INPUT
+000660*    READS ONE PRE-SUPPLIED GUESS FROM GUESS-INPUT-FILE.
+000670*****************************************************************
+000680 1000-READ-INPUT.
+000690     READ GUESS-INPUT-FILE
+000700         AT END
+000710             SET BI-STATUS-EOF TO TRUE
+000720     END-READ.
+000730
+000740*****************************************************************
+000750*    2000-PROCESS-RECORD
+000760*    RUNS ONE PRE-SUPPLIED GUESS THROUGH THE SAME LOW/HIGH/
+000770*    CORRECT COMPARISON USER-GUESS USES INTERACTIVELY. A CHANGE
+000780*    OF PLAYER ID STARTS A FRESH SESSION.
+000790*****************************************************************
+000800 2000-PROCESS-RECORD.
+000810     IF BI-PLAYER-ID NOT = CURRENT-PLAYER
+000820         IF GUESS-COUNT > 0
+000830             MOVE "EXHAUSTED" TO BR-OUTCOME
+000840             PERFORM 3000-WRITE-RESULT
+000850         END-IF
+000860         MOVE BI-PLAYER-ID TO CURRENT-PLAYER
+000870         MOVE BI-SECRET    TO SECRET
+000880         MOVE 0            TO GUESS-COUNT
+000890     END-IF.
+000900     MOVE BI-GUESS TO GUESS.
+000910     ADD 1 TO GUESS-COUNT.
+000915     PERFORM 2100-COMPARE-GUESS.
+000920     IF GUESS = SECRET
+000930         MOVE "WON" TO BR-OUTCOME
+000940         PERFORM 3000-WRITE-RESULT
+000950         MOVE 0 TO GUESS-COUNT
+000960     END-IF.
+000970     PERFORM 1000-READ-INPUT.
+000980
+000985*****************************************************************
+000986*    2100-COMPARE-GUESS
+000987*    THE SAME LOW/HIGH/CORRECT COMPARISON USER-GUESS RUNS
+000988*    INTERACTIVELY IN GUESSING.COB, SO A BATCH REGRESSION RUN
+000989*    EXERCISES IDENTICAL LOGIC. WRITES ONE DETAIL RECORD PER
+000990*    GUESS SO THE RESULT CAN BE CHECKED AGAINST THAT PATH.
+000991*****************************************************************
+000992 2100-COMPARE-GUESS.
+000993     IF GUESS < SECRET
+000994         MOVE "TOO LOW" TO MSG-RESP.
+000995     IF GUESS > SECRET
+000996         MOVE "TOO HIGH" TO MSG-RESP.
+000997     IF GUESS = SECRET
+000998         MOVE "CORRECT" TO MSG-RESP.
+000999     PERFORM 3100-WRITE-GUESS-RESULT.
+001000
+001005*****************************************************************
+001010*    3000-WRITE-RESULT
+001020*    WRITES ONE SUMMARY RECORD FOR THE SESSION THAT JUST ENDED.
+001025*****************************************************************
+001030 3000-WRITE-RESULT.
+001040     MOVE CURRENT-PLAYER    TO BR-PLAYER-ID.
+001050     MOVE GUESS-COUNT       TO BR-GUESS-COUNT.
+001055     MOVE ZERO              TO BR-GUESS.
+001056     MOVE SPACES            TO BR-MSG-RESP.
+001060     WRITE BATCH-RESULT-RECORD.
+001065
+001070*****************************************************************
+001075*    3100-WRITE-GUESS-RESULT
+001080*    WRITES ONE DETAIL RECORD FOR A SINGLE GUESS, CARRYING THE
+001085*    LOW/HIGH/CORRECT RESULT FROM 2100-COMPARE-GUESS.
+001090*****************************************************************
+001095 3100-WRITE-GUESS-RESULT.
+001100     MOVE CURRENT-PLAYER    TO BR-PLAYER-ID.
+001105     MOVE GUESS             TO BR-GUESS.
+001110     MOVE MSG-RESP          TO BR-MSG-RESP.
+001115     MOVE ZERO              TO BR-GUESS-COUNT.
+001120     MOVE SPACES            TO BR-OUTCOME.
+001125     WRITE BATCH-RESULT-RECORD.
