@@ -1,45 +1,502 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUESSING.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 GUESS          PIC 999.
-       01 PREVIOUS-GUESS PIC 999.
-       01 GUESS-COUNT    PIC 999 VALUE 0.
-       01 SECRET         PIC 999.
-       01 UNIX-TIME      PIC 9(9).
-       01 MSG-RESP       PIC X(8).
-
-       SCREEN SECTION.
-       01 GUESSING-BOARD.
-           05 BLANK SCREEN.
-           05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
-           05 LINE 6 COLUMN 1  VALUE "Previous Guess:".
-           05 LINE 6 COLUMN 17 PIC Z(3) USING PREVIOUS-GUESS.
-           05 LINE 6 COLUMN 32 VALUE "Guess Count:".
-           05 LINE 6 COLUMN 45 PIC Z(3) USING GUESS-COUNT.
-           05 LINE 7 COLUMN 17 PIC X(8) USING MSG-RESP.
-       01 GUESSING-INPUT.
-           05 LINE 4 COLUMN 10 VALUE "Guess:".
-           05 LINE 4 COLUMN 17 PIC Z(3) USING GUESS.
-
-       PROCEDURE DIVISION.
-           CALL "time" USING BY REFERENCE UNIX-TIME.
-           CALL "srand" USING UNIX-TIME.
-           CALL "rand" RETURNING SECRET.
-
-           PERFORM USER-GUESS UNTIL GUESS = SECRET.
-           DISPLAY GUESSING-BOARD.
-           DISPLAY GUESSING-INPUT.
-
-       USER-GUESS.
-           DISPLAY GUESSING-BOARD.
-           ACCEPT GUESSING-INPUT.
-           MOVE GUESS TO PREVIOUS-GUESS.
-           ADD 1 TO GUESS-COUNT.
-           IF GUESS < SECRET
-               MOVE "TOO LOW" TO MSG-RESP.
-           IF GUESS > SECRET
-               MOVE "TOO HIGH" TO MSG-RESP.
-           IF GUESS = SECRET
-               MOVE "CORRECT" TO MSG-RESP.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GUESSING.
+000030 AUTHOR.        D. RAZGARIZE.
+000040 INSTALLATION.  CSCI470 GAME LAB.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    2026-08-09 RAZ  ADDED GS-SCORES PLAYER HISTORY FILE - EACH
+000100*                    COMPLETED GAME NOW WRITES A SCORE RECORD
+000110*                    BEFORE THE FINAL BOARD IS SHOWN.
+000120*    2026-08-09 RAZ  ADDED A DIFFICULTY-SELECT SCREEN SHOWN
+000130*                    BEFORE THE FIRST GUESS - SECRET IS NOW
+000140*                    BOUNDED BY DIFFICULTY-MAX INSTEAD OF
+000150*                    ALWAYS BEING A FULL 0-999 RANGE.
+000160*    2026-08-09 RAZ  ADDED GUESS-CHECKPOINT SO AN IN-FLIGHT GAME
+000170*                    CAN BE DETECTED AND RESUMED ON STARTUP
+000180*                    INSTEAD OF BEING SILENTLY LOST.
+000190*    2026-08-09 RAZ  ADDED GUESS-LOG - EVERY GUESS IS NOW
+000200*                    APPENDED WITH ITS RESULT AND A TIMESTAMP
+000210*                    FOR COMPLIANCE REVIEW.
+000220*    2026-08-09 RAZ  GUESS IS NOW VALIDATED AGAINST THE ACTIVE
+000230*                    DIFFICULTY RANGE BEFORE IT REACHES THE
+000240*                    COMPARISON LOGIC - OUT-OF-RANGE ENTRIES ARE
+000250*                    REJECTED AND RE-PROMPTED.
+000260*    2026-08-09 RAZ  ADDED TOURNAMENT MODE - READS GUESS-ROSTER
+000270*                    AND RUNS ONE FRESH GAME PER ROSTER ENTRY,
+000280*                    EACH SCORED THE SAME AS A SINGLE SESSION.
+000290*    2026-08-09 RAZ  EVERY GUESS IS NOW KEPT IN GUESS-HISTORY-
+000300*                    TABLE AND LISTED OUT AFTER THE FINAL BOARD
+000310*                    SO A PLAYER CAN REVIEW THE WHOLE GAME.
+000320*    2026-08-09 RAZ  ADDED A WARMER/COLDER HINT BESIDE THE LOW/
+000330*                    HIGH/CORRECT MESSAGE, COMPARING HOW FAR THE
+000340*                    CURRENT AND PREVIOUS GUESS EACH LANDED FROM
+000350*                    SECRET.
+000360*    2026-08-09 RAZ  CORRECTED CHECKPOINT SAVE/RESTORE TO MOVE
+000370*                    THE WHOLE GUESS HISTORY GROUP, NOT JUST ITS
+000380*                    FIRST ENTRY, AND TO CARRY THE SESSION START
+000390*                    TIME THROUGH A RESUME SO GS-KEY IS NEVER
+000400*                    BUILT FROM A STALE TIMESTAMP. 8000-SAVE-
+000410*                    SCORE NOW RETRIES ONCE ON A DUPLICATE KEY.
+000420*                    THE GUESSING BOARD NOW SHOWS WHOSE TURN IT
+000430*                    IS DURING A TOURNAMENT.
+000440*****************************************************************
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT GUESS-SCORES-FILE ASSIGN TO "GUESSSCR"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS GS-KEY
+000530         FILE STATUS IS GS-FILE-STATUS.
+000540
+000550     SELECT GUESS-CHECKPOINT-FILE ASSIGN TO "GUESSCKP"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS CKP-PLAYER-ID
+000590         FILE STATUS IS CKP-FILE-STATUS.
+000600
+000610     SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS LOG-FILE-STATUS.
+000640
+000650     SELECT GUESS-ROSTER-FILE ASSIGN TO "GUESSRST"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS RST-FILE-STATUS.
+000680
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  GUESS-SCORES-FILE.
+000720 COPY GUESSSCR.
+000730
+000740 FD  GUESS-CHECKPOINT-FILE.
+000750 COPY GUESSCKP.
+000760
+000770 FD  GUESS-LOG-FILE.
+000780 COPY GUESSLOG.
+000790
+000800 FD  GUESS-ROSTER-FILE.
+000810 COPY GUESSRST.
+000820
+000830 WORKING-STORAGE SECTION.
+000840 01  GUESS          PIC 999.
+000850 01  PREVIOUS-GUESS PIC 999.
+000860 01  GUESS-COUNT    PIC 999 VALUE 0.
+000870 01  SECRET         PIC 999.
+000880 01  UNIX-TIME      PIC 9(9).
+000890 01  MSG-RESP       PIC X(8).
+000900
+000910 01  PLAYER-ID      PIC X(10).
+000920 01  PLAYER-NAME    PIC X(20) VALUE SPACES.
+000930 01  GAME-DATE      PIC X(08).
+000940 01  GS-FILE-STATUS PIC XX.
+000950     88 GS-STATUS-OK       VALUE "00".
+000955     88 GS-STATUS-NOT-FOUND    VALUE "35".
+000960
+000970 01  DIFFICULTY-LEVEL PIC 9 VALUE 3.
+000980 01  DIFFICULTY-MAX   PIC 999 VALUE 999.
+000990 01  RAND-QUOTIENT PIC 9(9).
+001000 01  CKP-FILE-STATUS  PIC XX.
+001010     88 CKP-STATUS-OK     VALUE "00".
+001015     88 CKP-STATUS-NOT-FOUND  VALUE "35".
+001020 01  RESUME-ANSWER PIC X VALUE "N".
+001030     88 RESUME-GAME       VALUE "Y" "y".
+001040 01  RESUMED-SW    PIC X VALUE "N".
+001050     88 GAME-WAS-RESUMED  VALUE "Y".
+001060 01  LOG-FILE-STATUS  PIC XX.
+001070     88 LOG-STATUS-OK     VALUE "00".
+001075     88 LOG-STATUS-NOT-FOUND  VALUE "35".
+001080 01  GUESS-ERROR-MSG  PIC X(24) VALUE SPACES.
+001090 01  GUESS-VALID-SW PIC X VALUE "N".
+001100     88 INPUT-IS-VALID    VALUE "Y".
+001110     88 INPUT-NOT-VALID   VALUE "N".
+001120 01  RST-FILE-STATUS  PIC XX.
+001130     88 RST-STATUS-OK      VALUE "00".
+001140     88 RST-STATUS-EOF     VALUE "10".
+001150 01  TOURNAMENT-ANSWER PIC X VALUE "N".
+001160     88 TOURNAMENT-MODE       VALUE "Y" "y".
+001170 01  GUESS-HISTORY-TABLE.
+001180     05 GH-ENTRY          PIC 999 OCCURS 50 TIMES.
+001190 01  HISTORY-IDX       PIC 99.
+001200 01  HISTORY-LIMIT     PIC 99.
+001205 01  HISTORY-OVERFLOW  PIC 999.
+001210 01  MSG-HINT             PIC X(8) VALUE SPACES.
+001220 01  PREV-DIST         PIC 999.
+001230 01  CURR-DIST         PIC 999.
+001240
+001250 SCREEN SECTION.
+001260 01  TOURNAMENT-PROMPT.
+001270     05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
+001280     05 LINE 5 COLUMN 10 VALUE "Run tournament mode from roster?".
+001290     05 LINE 6 COLUMN 10 VALUE "(Y/N):".
+001300     05 LINE 6 COLUMN 17 PIC X USING TOURNAMENT-ANSWER.
+001310 01  PLAYER-ID-INPUT.
+001320     05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
+001330     05 LINE 5 COLUMN 10 VALUE "Player ID:".
+001340     05 LINE 5 COLUMN 21 PIC X(10) USING PLAYER-ID.
+001350
+001360 01  RESUME-PROMPT.
+001370     05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
+001380     05 LINE 5 COLUMN 10 VALUE
+001390         "An in-progress game was found for this player.".
+001400     05 LINE 6 COLUMN 10 VALUE "Resume it? (Y/N):".
+001410     05 LINE 6 COLUMN 28 PIC X USING RESUME-ANSWER.
+001420
+001430 01  DIFFICULTY-SELECT.
+001440     05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
+001450     05 LINE 5 COLUMN 10 VALUE "Select a difficulty:".
+001460     05 LINE 6 COLUMN 10 VALUE "1 = EASY    (1-100)".
+001470     05 LINE 7 COLUMN 10 VALUE "2 = MEDIUM  (1-500)".
+001480     05 LINE 8 COLUMN 10 VALUE "3 = HARD    (1-999)".
+001490     05 LINE 10 COLUMN 10 VALUE "Choice:".
+001500     05 LINE 10 COLUMN 18 PIC 9 USING DIFFICULTY-LEVEL.
+001510
+001520 01  GUESSING-BOARD.
+001530     05 BLANK SCREEN.
+001540     05 LINE 2 COLUMN 21 VALUE "GUESSING GAME".
+001550     05 LINE 3 COLUMN 1  VALUE "Player:".
+001560     05 LINE 3 COLUMN 9  PIC X(10) USING PLAYER-ID.
+001570     05 LINE 3 COLUMN 20 PIC X(20) USING PLAYER-NAME.
+001580     05 LINE 6 COLUMN 1  VALUE "Previous Guess:".
+001590     05 LINE 6 COLUMN 17 PIC Z(3) USING PREVIOUS-GUESS.
+001600     05 LINE 6 COLUMN 32 VALUE "Guess Count:".
+001610     05 LINE 6 COLUMN 45 PIC Z(3) USING GUESS-COUNT.
+001620     05 LINE 7 COLUMN 17 PIC X(8) USING MSG-RESP.
+001630     05 LINE 7 COLUMN 26 PIC X(8) USING MSG-HINT.
+001640 01  GUESSING-INPUT.
+001650     05 LINE 4 COLUMN 10 VALUE "Guess:".
+001660     05 LINE 4 COLUMN 17 PIC Z(3) USING GUESS.
+001670     05 LINE 4 COLUMN 25 PIC X(24) FROM GUESS-ERROR-MSG.
+001680
+001690 PROCEDURE DIVISION.
+001700 0000-MAINLINE.
+001710     PERFORM 0500-SELECT-DIFFICULTY.
+001720     DISPLAY TOURNAMENT-PROMPT.
+001730     ACCEPT TOURNAMENT-PROMPT.
+001740     IF TOURNAMENT-MODE
+001750         PERFORM 0100-RUN-TOURNAMENT
+001760     ELSE
+001770         DISPLAY PLAYER-ID-INPUT
+001780         ACCEPT PLAYER-ID-INPUT
+001790         PERFORM 0200-PLAY-ONE-GAME
+001800     END-IF.
+001810     STOP RUN.
+001820
+001830*****************************************************************
+001840*    0100-RUN-TOURNAMENT
+001850*    PLAYS ONE FRESH GAME PER ROSTER ENTRY, IN ROSTER ORDER, SO
+001860*    A WHOLE TOURNAMENT RUNS UNATTENDED IN ONE JOB.
+001870*****************************************************************
+001880 0100-RUN-TOURNAMENT.
+001890     OPEN INPUT GUESS-ROSTER-FILE.
+001900     IF NOT RST-STATUS-OK
+001910         DISPLAY "NO ROSTER FILE FOUND - TOURNAMENT CANCELLED"
+001920     ELSE
+001930         PERFORM 0110-READ-ROSTER
+001940         PERFORM 0120-PLAY-ROSTER-ENTRY UNTIL RST-STATUS-EOF
+001950         CLOSE GUESS-ROSTER-FILE
+001960     END-IF.
+001970
+001980 0110-READ-ROSTER.
+001990     READ GUESS-ROSTER-FILE
+002000         AT END
+002010             SET RST-STATUS-EOF TO TRUE
+002020     END-READ.
+002030     IF NOT RST-STATUS-EOF
+002040         MOVE RST-PLAYER-ID   TO PLAYER-ID
+002050         MOVE RST-PLAYER-NAME TO PLAYER-NAME
+002060     END-IF.
+002070
+002080 0120-PLAY-ROSTER-ENTRY.
+002090     PERFORM 0200-PLAY-ONE-GAME.
+002100     PERFORM 0110-READ-ROSTER.
+002110
+002120*****************************************************************
+002130*    0200-PLAY-ONE-GAME
+002140*    RUNS ONE COMPLETE GAME FOR WHOEVER IS CURRENTLY IN
+002150*    PLAYER-ID - THE LONE PLAYER IN SINGLE MODE, OR THE ROSTER
+002160*    ENTRY CURRENTLY BEING PLAYED IN TOURNAMENT MODE.
+002170*****************************************************************
+002180 0200-PLAY-ONE-GAME.
+002190     MOVE "N" TO RESUMED-SW.
+002200     MOVE 0 TO GUESS.
+002210     PERFORM 0400-CHECK-FOR-CHECKPOINT.
+002220     IF NOT GAME-WAS-RESUMED
+002230         MOVE 0 TO GUESS-COUNT
+002240         MOVE 0 TO PREVIOUS-GUESS
+002250         INITIALIZE GUESS-HISTORY-TABLE
+002260         CALL "time" USING BY REFERENCE UNIX-TIME
+002270         CALL "srand" USING UNIX-TIME
+002280         PERFORM 0600-GENERATE-SECRET
+002290     END-IF.
+002300     PERFORM USER-GUESS UNTIL GUESS = SECRET.
+002310     PERFORM 8000-SAVE-SCORE.
+002320     PERFORM 0900-CLEAR-CHECKPOINT.
+002330     DISPLAY GUESSING-BOARD.
+002340     DISPLAY GUESSING-INPUT.
+002350     PERFORM 9000-DISPLAY-HISTORY.
+002360*****************************************************************
+002370*    0400-CHECK-FOR-CHECKPOINT
+002380*    LOOKS FOR A CHECKPOINT RECORD LEFT BY AN EARLIER, UNFINISHED
+002390*    RUN FOR THIS PLAYER. IF ONE EXISTS THE OPERATOR IS OFFERED
+002400*    THE CHANCE TO RESUME RATHER THAN START OVER.
+002410*****************************************************************
+002420 0400-CHECK-FOR-CHECKPOINT.
+002430     MOVE PLAYER-ID TO CKP-PLAYER-ID.
+002440     OPEN I-O GUESS-CHECKPOINT-FILE.
+002450     IF CKP-STATUS-NOT-FOUND
+002460         CLOSE GUESS-CHECKPOINT-FILE
+002470         OPEN OUTPUT GUESS-CHECKPOINT-FILE
+002480         CLOSE GUESS-CHECKPOINT-FILE
+002490         OPEN I-O GUESS-CHECKPOINT-FILE
+002495     ELSE
+002496         IF NOT CKP-STATUS-OK
+002497             DISPLAY "ERROR OPENING GUESSCKP - STATUS "
+002498                 CKP-FILE-STATUS
+002499             STOP RUN
+002500         END-IF
+002501     END-IF.
+002510     READ GUESS-CHECKPOINT-FILE KEY IS CKP-PLAYER-ID
+002520         INVALID KEY
+002530             CONTINUE
+002540     END-READ.
+002550     IF CKP-STATUS-OK
+002560         DISPLAY RESUME-PROMPT
+002570         ACCEPT RESUME-PROMPT
+002580         IF RESUME-GAME
+002590             SET GAME-WAS-RESUMED TO TRUE
+002600             MOVE CKP-SECRET         TO SECRET
+002610             MOVE CKP-DIFFICULTY-MAX TO DIFFICULTY-MAX
+002620             MOVE CKP-GUESS-COUNT    TO GUESS-COUNT
+002630             MOVE CKP-PREVIOUS-GUESS TO PREVIOUS-GUESS
+002640             MOVE CKP-UNIX-TIME      TO UNIX-TIME
+002650             MOVE CKP-HISTORY-GROUP  TO GUESS-HISTORY-TABLE
+002660         END-IF
+002670     END-IF.
+002680     CLOSE GUESS-CHECKPOINT-FILE.
+002690*****************************************************************
+002700*    0500-SELECT-DIFFICULTY
+002710*    SHOWS THE DIFFICULTY SCREEN AND TRANSLATES THE OPERATOR'S
+002720*    CHOICE INTO DIFFICULTY-MAX, THE UPPER BOUND FOR SECRET.
+002730*****************************************************************
+002740 0500-SELECT-DIFFICULTY.
+002750     DISPLAY DIFFICULTY-SELECT.
+002760     ACCEPT DIFFICULTY-SELECT.
+002770     EVALUATE DIFFICULTY-LEVEL
+002780         WHEN 1
+002790             MOVE 100 TO DIFFICULTY-MAX
+002800         WHEN 2
+002810             MOVE 500 TO DIFFICULTY-MAX
+002820         WHEN OTHER
+002830             MOVE 999 TO DIFFICULTY-MAX
+002840     END-EVALUATE.
+002850
+002860*****************************************************************
+002870*    0600-GENERATE-SECRET
+002880*    SCALES THE RAW "rand" VALUE DOWN INTO 1 THRU DIFFICULTY-MAX.
+002890*****************************************************************
+002900 0600-GENERATE-SECRET.
+002910     CALL "rand" RETURNING SECRET.
+002920     DIVIDE SECRET BY DIFFICULTY-MAX
+002930         GIVING RAND-QUOTIENT
+002940         REMAINDER SECRET.
+002950     ADD 1 TO SECRET.
+002960
+002970 USER-GUESS.
+002980     DISPLAY GUESSING-BOARD.
+002990     PERFORM 0650-GET-VALID-GUESS.
+003000     IF GUESS-COUNT > 0
+003010         PERFORM 0680-COMPUTE-HINT
+003020     ELSE
+003030         MOVE SPACES TO MSG-HINT
+003040     END-IF.
+003050     MOVE GUESS TO PREVIOUS-GUESS.
+003060     ADD 1 TO GUESS-COUNT.
+003070     IF GUESS-COUNT <= 50
+003080         MOVE GUESS TO GH-ENTRY (GUESS-COUNT)
+003090     END-IF.
+003100     PERFORM 0700-WRITE-CHECKPOINT.
+003110     IF GUESS < SECRET
+003120         MOVE "TOO LOW" TO MSG-RESP.
+003130     IF GUESS > SECRET
+003140         MOVE "TOO HIGH" TO MSG-RESP.
+003150     IF GUESS = SECRET
+003160         MOVE "CORRECT" TO MSG-RESP.
+003170     PERFORM 0750-WRITE-AUDIT-LOG.
+003180
+003190*****************************************************************
+003200*    0650-GET-VALID-GUESS
+003210*    KEEPS RE-PROMPTING UNTIL THE OPERATOR ENTERS A GUESS THAT
+003220*    FALLS WITHIN THE CURRENT DIFFICULTY RANGE.
+003230*****************************************************************
+003240 0650-GET-VALID-GUESS.
+003250     SET INPUT-NOT-VALID TO TRUE.
+003260     MOVE SPACES TO GUESS-ERROR-MSG.
+003270     PERFORM 0660-PROMPT-FOR-GUESS UNTIL INPUT-IS-VALID.
+003280
+003290 0660-PROMPT-FOR-GUESS.
+003300     ACCEPT GUESSING-INPUT.
+003310     IF GUESS < 1 OR GUESS > DIFFICULTY-MAX
+003320         MOVE "OUT OF RANGE - TRY AGAIN" TO GUESS-ERROR-MSG
+003330         SET INPUT-NOT-VALID TO TRUE
+003340     ELSE
+003350         MOVE SPACES TO GUESS-ERROR-MSG
+003360         SET INPUT-IS-VALID TO TRUE
+003370     END-IF.
+003380
+003390
+003400*****************************************************************
+003410*    0680-COMPUTE-HINT
+003420*    COMPARES HOW FAR THE PREVIOUS GUESS AND THE CURRENT GUESS
+003430*    EACH LAND FROM SECRET, AND TELLS THE PLAYER WHETHER THIS
+003440*    GUESS MOVED THEM CLOSER (WARMER) OR FURTHER AWAY (COLDER).
+003450*****************************************************************
+003460 0680-COMPUTE-HINT.
+003470     IF PREVIOUS-GUESS > SECRET
+003480         COMPUTE PREV-DIST = PREVIOUS-GUESS - SECRET
+003490     ELSE
+003500         COMPUTE PREV-DIST = SECRET - PREVIOUS-GUESS
+003510     END-IF.
+003520     IF GUESS > SECRET
+003530         COMPUTE CURR-DIST = GUESS - SECRET
+003540     ELSE
+003550         COMPUTE CURR-DIST = SECRET - GUESS
+003560     END-IF.
+003570     IF CURR-DIST < PREV-DIST
+003580         MOVE "WARMER" TO MSG-HINT
+003590     ELSE
+003600         IF CURR-DIST > PREV-DIST
+003610             MOVE "COLDER" TO MSG-HINT
+003620         ELSE
+003630             MOVE "SAME" TO MSG-HINT
+003640         END-IF
+003650     END-IF.
+003660
+003670*****************************************************************
+003680*    0750-WRITE-AUDIT-LOG
+003690*    APPENDS THIS GUESS, ITS RESULT, AND A TIMESTAMP TO
+003700*    GUESS-LOG SO THE GAME CAN BE REPLAYED LATER IF DISPUTED.
+003710*****************************************************************
+003720 0750-WRITE-AUDIT-LOG.
+003730     CALL "time" USING BY REFERENCE LOG-TIMESTAMP.
+003740     MOVE PLAYER-ID TO LOG-PLAYER-ID.
+003750     MOVE GUESS     TO LOG-GUESS.
+003760     MOVE MSG-RESP  TO LOG-MSG-RESP.
+003770     OPEN EXTEND GUESS-LOG-FILE.
+003780     IF LOG-STATUS-NOT-FOUND
+003785         OPEN OUTPUT GUESS-LOG-FILE
+003790     ELSE
+003795         IF NOT LOG-STATUS-OK
+003797             DISPLAY "ERROR OPENING GUESS-LOG-FILE - STATUS "
+003798                 LOG-FILE-STATUS
+003799             STOP RUN
+003800         END-IF
+003805     END-IF.
+003810     WRITE GUESS-LOG-RECORD.
+003820     CLOSE GUESS-LOG-FILE.
+003830
+003840*****************************************************************
+003850*    0700-WRITE-CHECKPOINT
+003860*    SAVES THE CURRENT GAME STATE FOR THIS PLAYER SO THE SESSION
+003870*    CAN BE RESTARTED FROM HERE IF THE RUN IS INTERRUPTED.
+003880*****************************************************************
+003890 0700-WRITE-CHECKPOINT.
+003900     OPEN I-O GUESS-CHECKPOINT-FILE.
+003910     IF CKP-STATUS-NOT-FOUND
+003920         CLOSE GUESS-CHECKPOINT-FILE
+003930         OPEN OUTPUT GUESS-CHECKPOINT-FILE
+003940         CLOSE GUESS-CHECKPOINT-FILE
+003950         OPEN I-O GUESS-CHECKPOINT-FILE
+003955     ELSE
+003956         IF NOT CKP-STATUS-OK
+003957             DISPLAY "ERROR OPENING GUESSCKP - STATUS "
+003958                 CKP-FILE-STATUS
+003959             STOP RUN
+003960         END-IF
+003961     END-IF.
+003970     MOVE PLAYER-ID      TO CKP-PLAYER-ID.
+003980     MOVE SECRET         TO CKP-SECRET.
+003990     MOVE DIFFICULTY-MAX TO CKP-DIFFICULTY-MAX.
+004000     MOVE GUESS-COUNT    TO CKP-GUESS-COUNT.
+004010     MOVE PREVIOUS-GUESS TO CKP-PREVIOUS-GUESS.
+004020     MOVE UNIX-TIME      TO CKP-UNIX-TIME.
+004030     MOVE GUESS-HISTORY-TABLE TO CKP-HISTORY-GROUP.
+004040     REWRITE GUESS-CHECKPOINT-RECORD.
+004050     IF NOT CKP-STATUS-OK
+004060         WRITE GUESS-CHECKPOINT-RECORD
+004070     END-IF.
+004080     CLOSE GUESS-CHECKPOINT-FILE.
+004090
+004100*****************************************************************
+004110*    0900-CLEAR-CHECKPOINT
+004120*    REMOVES THE CHECKPOINT RECORD ONCE A GAME HAS BEEN WON SO
+004130*    THE NEXT RUN DOES NOT OFFER TO RESUME A FINISHED GAME.
+004140*****************************************************************
+004150 0900-CLEAR-CHECKPOINT.
+004160     MOVE PLAYER-ID TO CKP-PLAYER-ID.
+004170     OPEN I-O GUESS-CHECKPOINT-FILE.
+004180     IF CKP-STATUS-OK
+004190         DELETE GUESS-CHECKPOINT-FILE RECORD
+004200     END-IF.
+004210     CLOSE GUESS-CHECKPOINT-FILE.
+004220*****************************************************************
+004230*    8000-SAVE-SCORE
+004240*    WRITES ONE RECORD TO GUESS-SCORES-FILE FOR THE GAME THAT
+004250*    JUST FINISHED, SO PLAYER HISTORY SURVIVES PAST THIS RUN.
+004260*****************************************************************
+004270 8000-SAVE-SCORE.
+004280     ACCEPT GAME-DATE FROM DATE YYYYMMDD.
+004290     OPEN I-O GUESS-SCORES-FILE.
+004300     IF GS-STATUS-NOT-FOUND
+004310         CLOSE GUESS-SCORES-FILE
+004320         OPEN OUTPUT GUESS-SCORES-FILE
+004330         CLOSE GUESS-SCORES-FILE
+004340         OPEN I-O GUESS-SCORES-FILE
+004341     ELSE
+004342         IF NOT GS-STATUS-OK
+004343             DISPLAY "ERROR OPENING GUESS-SCORES-FILE - STATUS "
+004344                 GS-FILE-STATUS
+004345             STOP RUN
+004346         END-IF
+004347     END-IF.
+004350     MOVE PLAYER-ID   TO GS-PLAYER-ID.
+004360     MOVE GAME-DATE   TO GS-DATE.
+004370     MOVE UNIX-TIME   TO GS-UNIX-TIME.
+004380     MOVE GUESS-COUNT TO GS-GUESS-COUNT.
+004390     WRITE GUESS-SCORE-RECORD.
+004400     IF NOT GS-STATUS-OK
+004410         CALL "time" USING BY REFERENCE UNIX-TIME
+004420         MOVE UNIX-TIME TO GS-UNIX-TIME
+004430         WRITE GUESS-SCORE-RECORD
+004440     END-IF.
+004450     CLOSE GUESS-SCORES-FILE.
+004460*****************************************************************
+004470*    9000-DISPLAY-HISTORY
+004480*    LISTS EVERY GUESS MADE THIS GAME, OLDEST FIRST, SO THE
+004490*    PLAYER CAN SEE THE FULL PATH TO THE ANSWER, NOT JUST THE
+004500*    WINNING GUESS. THE TABLE ONLY HOLDS THE FIRST 50 GUESSES.
+004510*****************************************************************
+004520 9000-DISPLAY-HISTORY.
+004530     MOVE GUESS-COUNT TO HISTORY-LIMIT.
+004540     IF GUESS-COUNT > 50
+004550         MOVE 50 TO HISTORY-LIMIT
+004560     END-IF.
+004570     DISPLAY "GUESS HISTORY FOR THIS GAME:".
+004580     PERFORM 9010-DISPLAY-ONE-ENTRY
+004590         VARYING HISTORY-IDX FROM 1 BY 1
+004600         UNTIL HISTORY-IDX > HISTORY-LIMIT.
+004602     IF GUESS-COUNT > 50
+004604         SUBTRACT 50 FROM GUESS-COUNT GIVING HISTORY-OVERFLOW
+004606         DISPLAY "  ...AND " HISTORY-OVERFLOW
+004608             " MORE GUESSES NOT SHOWN"
+004609     END-IF.
+004610
+004620*****************************************************************
+004630*    9010-DISPLAY-ONE-ENTRY
+004640*    DISPLAYS ONE GUESS FROM GUESS-HISTORY-TABLE BY ITS POSITION.
+004650*****************************************************************
+004660 9010-DISPLAY-ONE-ENTRY.
+004670     DISPLAY "  GUESS " HISTORY-IDX ": "
+004680         GH-ENTRY (HISTORY-IDX).
