@@ -0,0 +1,201 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GUESSRPT.
+000030 AUTHOR.        D. RAZGARIZE.
+000040 INSTALLATION.  CSCI470 GAME LAB.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    2026-08-09 RAZ  INITIAL VERSION - NIGHTLY LEADERBOARD, READS
+000100*                    GUESS-SCORES-FILE AND PRINTS THE LOWEST
+000110*                    GUESS-COUNT PER PLAYER FOR EACH DAY PLAYED.
+000120*****************************************************************
+000130
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT GUESS-SCORES-FILE ASSIGN TO "GUESSSCR"
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS SEQUENTIAL
+000200         RECORD KEY IS GS-KEY
+000210         FILE STATUS IS GS-FILE-STATUS.
+000220
+000230     SELECT LEADERBOARD-RPT ASSIGN TO "GUESSLDR"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS RPT-FILE-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  GUESS-SCORES-FILE.
+000300 COPY GUESSSCR.
+000310
+000320 FD  LEADERBOARD-RPT.
+000330 01  LEADERBOARD-LINE        PIC X(80).
+000340
+000350 WORKING-STORAGE SECTION.
+000360 01  GS-FILE-STATUS          PIC XX.
+000370     88 GS-STATUS-OK             VALUE "00".
+000380     88 GS-STATUS-EOF             VALUE "10".
+000390 01  RPT-FILE-STATUS         PIC XX.
+000400
+000410 01  BEST-TABLE-CTL.
+000420     05 BEST-ENTRY-COUNT     PIC 9(5) VALUE 0.
+000430     05 BEST-ENTRY OCCURS 1 TO 500 TIMES
+000440                   DEPENDING ON BEST-ENTRY-COUNT
+000445                   INDEXED BY BE-IDX.
+000450         10 BE-DATE          PIC X(08).
+000460         10 BE-PLAYER-ID     PIC X(10).
+000470         10 BE-GUESS-COUNT   PIC 999.
+000480
+000490 01  SUBSCRIPT            PIC 9(5).
+000500 01  SEARCH-SUBSCRIPT     PIC 9(5).
+000510 01  FOUND-SW             PIC X VALUE "N".
+000520     88 ENTRY-FOUND              VALUE "Y".
+000530     88 ENTRY-NOT-FOUND          VALUE "N".
+000540 01  SWAP-ENTRY.
+000550     05 SWAP-DATE         PIC X(08).
+000560     05 SWAP-PLAYER-ID    PIC X(10).
+000570     05 SWAP-GUESS-COUNT  PIC 999.
+000580 01  DONE-SW              PIC X VALUE "N".
+000590     88 SORT-DONE                VALUE "Y".
+000600 01  RANK                 PIC 99.
+000610 01  CURRENT-DATE         PIC X(08).
+000620
+000630 01  HDR-LINE-1.
+000640     05 FILLER            PIC X(19) VALUE "NIGHTLY LEADERBOARD".
+000650 01  HDR-LINE-2.
+000660     05 FILLER                PIC X(10) VALUE "DATE".
+000670     05 FILLER                PIC X(06) VALUE "RANK".
+000680     05 FILLER                PIC X(12) VALUE "PLAYER ID".
+000690     05 FILLER                PIC X(10) VALUE "GUESSES".
+000700 01  DTL-LINE.
+000710     05 DTL-DATE              PIC X(10).
+000720     05 DTL-RANK              PIC Z9.
+000730     05 FILLER                PIC X(04) VALUE SPACES.
+000740     05 DTL-PLAYER-ID         PIC X(12).
+000750     05 DTL-GUESS-COUNT       PIC ZZ9.
+000760
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-BUILD-BEST-TABLE.
+000800     PERFORM 2000-SORT-BEST-TABLE.
+000810     PERFORM 3000-PRINT-REPORT.
+000820     STOP RUN.
+000830
+000840*****************************************************************
+000850*    1000-BUILD-BEST-TABLE
+000860*    READS EVERY SCORE RECORD AND KEEPS ONLY THE LOWEST
+000870*    GUESS-COUNT SEEN FOR EACH PLAYER/DATE COMBINATION.
+000880*****************************************************************
+000890 1000-BUILD-BEST-TABLE.
+000900     OPEN INPUT GUESS-SCORES-FILE.
+000910     IF NOT GS-STATUS-OK
+000920         DISPLAY "NO SCORE HISTORY ON FILE - NOTHING TO REPORT"
+000930         CLOSE GUESS-SCORES-FILE
+000940         STOP RUN.
+000950     PERFORM 1100-READ-NEXT-SCORE.
+000960     PERFORM 1200-PROCESS-SCORE UNTIL GS-STATUS-EOF.
+000970     CLOSE GUESS-SCORES-FILE.
+000980
+000990 1100-READ-NEXT-SCORE.
+001000     READ GUESS-SCORES-FILE NEXT RECORD
+001010         AT END
+001020             SET GS-STATUS-EOF TO TRUE
+001030     END-READ.
+001040
+001050 1200-PROCESS-SCORE.
+001060     PERFORM 1300-FIND-BEST-ENTRY.
+001070     IF ENTRY-FOUND
+001080         IF GS-GUESS-COUNT < BE-GUESS-COUNT (SEARCH-SUBSCRIPT)
+001090             MOVE GS-GUESS-COUNT
+001100                 TO BE-GUESS-COUNT (SEARCH-SUBSCRIPT)
+001110         END-IF
+001115     ELSE
+001116         IF BEST-ENTRY-COUNT < 500
+001130             ADD 1 TO BEST-ENTRY-COUNT
+001140             MOVE GS-DATE      TO BE-DATE (BEST-ENTRY-COUNT)
+001145             MOVE GS-PLAYER-ID
+001146                 TO BE-PLAYER-ID (BEST-ENTRY-COUNT)
+001150             MOVE GS-GUESS-COUNT
+001155                 TO BE-GUESS-COUNT (BEST-ENTRY-COUNT)
+001165         ELSE
+001166             DISPLAY "BEST-ENTRY TABLE FULL - SKIPPING "
+001167                 GS-PLAYER-ID " " GS-DATE
+001168         END-IF
+001170     END-IF.
+001180     PERFORM 1100-READ-NEXT-SCORE.
+001190
+001200 1300-FIND-BEST-ENTRY.
+001210     SET ENTRY-NOT-FOUND TO TRUE.
+001220     SET BE-IDX TO 1.
+001230     SEARCH BEST-ENTRY
+001240         AT END
+001250             SET ENTRY-NOT-FOUND TO TRUE
+001260         WHEN BE-DATE (BE-IDX) = GS-DATE
+001270              AND BE-PLAYER-ID (BE-IDX) = GS-PLAYER-ID
+001280             SET ENTRY-FOUND TO TRUE
+001290             SET SEARCH-SUBSCRIPT TO BE-IDX
+001300     END-SEARCH.
+001310
+001320*****************************************************************
+001330*    2000-SORT-BEST-TABLE
+001340*    ORDERS THE TABLE BY DATE, THEN BY GUESS-COUNT ASCENDING SO
+001350*    THE BEST (LOWEST) SCORE FOR EACH DAY PRINTS FIRST.
+001360*****************************************************************
+001370 2000-SORT-BEST-TABLE.
+001380     IF BEST-ENTRY-COUNT > 1
+001390         SET DONE-SW TO "N"
+001400         PERFORM 2100-SORT-PASS UNTIL SORT-DONE
+001410     END-IF.
+001420
+001430 2100-SORT-PASS.
+001440     SET SORT-DONE TO TRUE.
+001450     PERFORM 2200-SORT-COMPARE
+001460         VARYING SUBSCRIPT FROM 1 BY 1
+001470         UNTIL SUBSCRIPT = BEST-ENTRY-COUNT.
+001480
+001490 2200-SORT-COMPARE.
+001500     IF BE-DATE (SUBSCRIPT) > BE-DATE (SUBSCRIPT + 1)
+001510       OR (BE-DATE (SUBSCRIPT) = BE-DATE (SUBSCRIPT + 1)
+001520           AND BE-GUESS-COUNT (SUBSCRIPT)
+001530                 > BE-GUESS-COUNT (SUBSCRIPT + 1))
+001540         MOVE BEST-ENTRY (SUBSCRIPT)   TO SWAP-ENTRY
+001550         MOVE BEST-ENTRY (SUBSCRIPT + 1)
+001560             TO BEST-ENTRY (SUBSCRIPT)
+001570         MOVE SWAP-ENTRY
+001580             TO BEST-ENTRY (SUBSCRIPT + 1)
+001590         SET DONE-SW TO "N"
+001600     END-IF.
+001610
+001620*****************************************************************
+001630*    3000-PRINT-REPORT
+001640*    WRITES THE RANKED LEADERBOARD, RESTARTING THE RANK COUNTER
+001650*    EVERY TIME THE DATE CHANGES.
+001660*****************************************************************
+001670 3000-PRINT-REPORT.
+001680     OPEN OUTPUT LEADERBOARD-RPT.
+001690     MOVE HDR-LINE-1 TO LEADERBOARD-LINE.
+001700     WRITE LEADERBOARD-LINE.
+001710     MOVE HDR-LINE-2 TO LEADERBOARD-LINE.
+001720     WRITE LEADERBOARD-LINE.
+001730     MOVE SPACES TO CURRENT-DATE.
+001740     MOVE ZERO TO RANK.
+001750     PERFORM 3100-PRINT-ENTRY
+001760         VARYING SUBSCRIPT FROM 1 BY 1
+001770         UNTIL SUBSCRIPT > BEST-ENTRY-COUNT.
+001780     CLOSE LEADERBOARD-RPT.
+001790
+001800 3100-PRINT-ENTRY.
+001810     IF BE-DATE (SUBSCRIPT) NOT = CURRENT-DATE
+001820         MOVE BE-DATE (SUBSCRIPT) TO CURRENT-DATE
+001830         MOVE 1 TO RANK
+001840     ELSE
+001850         ADD 1 TO RANK
+001860     END-IF.
+001870     MOVE SPACES TO DTL-LINE.
+001880     MOVE BE-DATE (SUBSCRIPT)       TO DTL-DATE.
+001890     MOVE RANK                      TO DTL-RANK.
+001900     MOVE BE-PLAYER-ID (SUBSCRIPT)  TO DTL-PLAYER-ID.
+001910     MOVE BE-GUESS-COUNT (SUBSCRIPT) TO DTL-GUESS-COUNT.
+001920     MOVE DTL-LINE TO LEADERBOARD-LINE.
+001930     WRITE LEADERBOARD-LINE.
